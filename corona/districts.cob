@@ -17,14 +17,21 @@
           88 EndOf-D value high-values.
           02 DistrictId-D pic 9(5).
           02 DistrictName-D pic X(40).
+       01 DistrictCountRec redefines DistrictRec.
+          02 DistrictCount-D pic 9(5).
+          02 DistrictCountFiller-D pic X(40).
 
       *-----------------------------------------------------------------
 
        working-storage section.
        copy states.
 
+       01 DistrictMax pic 9(5) value zero.
+
        01 DistrictTable.
-          02 District-T occurs 411 times indexed by TableIdx.
+          02 District-T occurs 1 to 1000 times
+             depending on DistrictMax
+             indexed by TableIdx.
              03 DistrictId-T pic 9(5).
              03 DistrictName-T pic X(40).
 
@@ -38,10 +45,12 @@
        linkage section.
        01 DistrictId pic 9(5).
        01 DistrictName pic X(40).
+       01 TableCount pic 9(5).
 
       *=================================================================
 
-       procedure division using DistrictId, DistrictName.
+       procedure division using DistrictId, DistrictName,
+                                 optional TableCount.
        if not TableInitialized
          open input DistrictFile
 
@@ -49,6 +58,14 @@
            at end set EndOf-D to true
          end-read
 
+         if not EndOf-D
+           move DistrictCount-D to DistrictMax
+
+           read DistrictFile
+             at end set EndOf-D to true
+           end-read
+         end-if
+
          perform until EndOf-D
            add 1 to Idx
            move DistrictRec to District-T(Idx)
@@ -58,6 +75,8 @@
            end-read
          end-perform
 
+         move Idx to DistrictMax
+
          close DistrictFile
 
          set TableInitialized to true
@@ -70,6 +89,10 @@
               move DistrictName-T(TableIdx) to DistrictName
        end-search
 
+       if TableCount not omitted
+         move Idx to TableCount
+       end-if
+
        exit program.
 
        end program Corona-Districts.
