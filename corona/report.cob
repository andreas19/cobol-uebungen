@@ -9,6 +9,8 @@
        select DataFile assign to DataFileName
               organization is line sequential.
        select RptFile assign to "fallzahlen.rpt".
+       select StateCsvFile assign to "fallzahlen-land-gesamt.csv"
+              organization is line sequential.
 
       *=================================================================
 
@@ -19,12 +21,18 @@
 
        fd RptFile report is CasesReport.
 
+       fd StateCsvFile.
+       01 StateCsvRec pic X(40).
+
       *-----------------------------------------------------------------
 
        working-storage section.
        copy states.
 
        01 DistrictName pic X(40).
+       01 Population pic 9(8).
+       01 Incidence pic 9(4)V9.
+       01 Hospitalized pic 9(6).
 
        01 PrnDate.
           02 PrnDay pic 99.
@@ -33,6 +41,12 @@
           02 FILLER pic X value ".".
           02 PrnYear pic 9999.
 
+       01 StateTotalsTable.
+          02 StateSum-T occurs 16 times pic 9(7).
+       01 StIdx pic 99.
+       01 PrnStateSum pic Z(6)9.
+       01 StrPos pic 999.
+
       *-----------------------------------------------------------------
 
        linkage section.
@@ -68,11 +82,13 @@
           02 line is plus 1.
              03 column 9 pic X(4) value "Land".
              03 column 42 pic X(5) value "Kreis".
-             03 column 67 pic X(10) value "Fallzahlen".
+             03 column 65 pic X(14) value "Inzidenz/100Tsd".
+             03 column 84 pic X(14) value "Hospitalisiert".
           02 line is plus 1.
              03 column 9 pic X(4) value "----".
              03 column 42 pic X(5) value "-----".
-             03 column 67 pic X(10) value "----------".
+             03 column 65 pic X(14) value "--------------".
+             03 column 84 pic X(14) value "--------------".
 
        01 type is page footing.
           02 line is 60.
@@ -84,7 +100,8 @@
              03 column 1 pic X(22) source StateName(StateId-DF)
                          group indicate.
              03 column 25 pic X(40) source DistrictName.
-             03 column 69 pic Z(5)9 source Cases-DF.
+             03 column 67 pic ZZZ9.9 source Incidence.
+             03 column 88 pic Z(5)9 source Hospitalized.
 
        01 type is control footing StateId-DF next group plus 2.
           02 line is plus 2.
@@ -110,12 +127,29 @@
        move Month-DF to PrnMonth
        move Year-DF to PrnYear
 
+       move zeros to StateTotalsTable
+
        initiate CasesReport
 
        perform until EndOf-DF
          call "Corona-Districts"
               using by content DistrictId-DF
               by reference DistrictName
+         call "Corona-Population"
+              using by content DistrictId-DF
+              by reference Population
+         call "Corona-Hospitalization"
+              using by content DistrictId-DF
+              by reference Hospitalized
+
+         if Population = zero
+           move zero to Incidence
+         else
+           compute Incidence rounded =
+                   Cases-DF * 100000 / Population
+         end-if
+
+         add Cases-DF to StateSum-T(StateId-DF)
 
          generate DetailLine
          read DataFile
@@ -126,6 +160,26 @@
        terminate CasesReport
        close DataFile, RptFile
 
+       open output StateCsvFile
+       move "Land,Fallzahlen gesamt" to StateCsvRec
+       write StateCsvRec
+
+       perform varying StIdx from 1 by 1 until StIdx > 16
+         if StateSum-T(StIdx) > 0
+           move StateSum-T(StIdx) to PrnStateSum
+           move spaces to StateCsvRec
+           move 1 to StrPos
+           string function trim(StateName(StIdx)) delimited by size
+                  "," delimited by size
+                  function trim(PrnStateSum) delimited by size
+                  into StateCsvRec
+                  with pointer StrPos
+           write StateCsvRec
+         end-if
+       end-perform
+
+       close StateCsvFile
+
        exit program.
 
        end program Corona-Report.
