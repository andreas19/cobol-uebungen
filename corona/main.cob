@@ -17,6 +17,20 @@
        select DateHeadersFile assign to DateHeadersFileName.
        select AverageFile assign to AverageFileName
               organization is line sequential.
+       select optional RestartFile assign to "fallzahlen.ckpt"
+              organization is line sequential
+              file status is RestartStatus.
+       select WarnFile assign to "warnstufe.dat"
+              organization is line sequential.
+       select StatusFile assign to "corona-status.dat"
+              organization is line sequential.
+       select optional ArchiveManifestFile assign to "archiv.log"
+              organization is line sequential
+              file status is ManifestStatus.
+       select NewManifestFile assign to "archiv.new"
+              organization is line sequential.
+       select LaufProtokollFile assign to "lauf.log"
+              organization is line sequential.
 
       *=================================================================
 
@@ -37,6 +51,9 @@
        01 DistrictRec.
           02 DistrictId-D pic 9(5).
           02 DistrictName-D pic X(40).
+       01 DistrictCountRec redefines DistrictRec.
+          02 DistrictCount-D pic 9(5).
+          02 DistrictCountFiller-D pic X(40).
 
        fd DateHeadersFile.
        01 DateHeadersRec pic X(76).
@@ -45,6 +62,36 @@
        copy datarec replacing DataRec by AverageRec
                               ==:tag:== by ==AF==.
 
+       fd RestartFile.
+       01 RestartRec pic 9(5).
+
+       fd WarnFile.
+       01 WarnRec.
+          02 DistrictId-WN pic 9(5).
+          02 FILLER pic X value space.
+          02 DistrictName-WN pic X(40).
+          02 FILLER pic X value space.
+          02 Cases-WN pic Z(5)9.
+
+       fd StatusFile.
+       01 StatusRec.
+          02 StatusDate-S pic 9(8).
+          02 FILLER pic X value space.
+          02 StatusTime-S pic 9(6).
+          02 FILLER pic X value space.
+          02 StatusResult-S pic X(7).
+          02 FILLER pic X value space.
+          02 StatusReason-S pic X(60).
+
+       fd ArchiveManifestFile.
+       01 ManifestRec pic 9(8).
+
+       fd NewManifestFile.
+       01 NewManifestRec pic 9(8).
+
+       fd LaufProtokollFile.
+       copy laufprotokoll.
+
       *-----------------------------------------------------------------
 
        working-storage section.
@@ -70,77 +117,485 @@
        01 PrevDate pic 9(8).
        01 DistrictTotal pic 9(6).
 
+       01 ArchiveDate pic 9(8).
+       01 OldFileName pic X(40).
+       01 NewFileName pic X(40).
+       01 PrevAverageFileName pic X(40) value spaces.
+
+       01 DistrictWriteCount pic 9(5) value zero.
+       01 TableCount pic 9(5).
+       01 CountsOk pic X value "Y".
+          88 CountsMatch value "Y".
+          88 CountsMismatch value "N".
+
+       01 RestartStatus pic XX value spaces.
+          88 RestartStatusOK  value "00".
+          88 RestartStatusEOF value "10".
+       01 LastCheckpointId pic 9(5) value zeros.
+       01 SkipSwitch pic X value "N".
+          88 SkippingRecords value "Y".
+
+       01 WarnThreshold pic 9(6) value zeros.
+
+       01 DateHeadersOk pic X value "Y".
+          88 DateHeadersValid value "Y".
+          88 DateHeadersInvalid value "N".
+       01 DateHeaderValue pic 9(8).
+       01 DateHeaderDayNum pic S9(9) occurs 7 times.
+
+       01 RunOutcome pic X value "Y".
+          88 RunSucceeded value "Y".
+          88 RunFailed value "N".
+       01 StatusReason pic X(60) value spaces.
+
+       01 CommandLine pic X(80).
+       01 CmdReprocess pic X.
+       01 CmdOutput pic X.
+       01 CmdThreshold pic 9(6) value zeros.
+       01 CmdPurgeDays pic 999 value zeros.
+       01 CmdTopN pic 999 value zeros.
+       01 CmdRiskThreshold pic 9(4)V9 value zeros.
+       01 RunMode pic X value "I".
+          88 InteractiveMode value "I".
+          88 BatchMode value "B".
+
+       01 PurgeDays pic 999 value zero.
+       01 CutoffInt pic S9(9).
+       01 ArchiveInt pic S9(9).
+       01 ManifestStatus pic XX value spaces.
+          88 ManifestStatusOK value "00".
+       01 PurgeSwitch pic X value "N".
+          88 PurgeEndOfManifest value "Y".
+
+       01 ManifestScanSwitch pic X value "N".
+          88 EndOfManifestScan value "Y".
+       01 LatestManifestRec pic 9(8) value zeros.
+
       *=================================================================
 
        procedure division.
-       display "Neue Fallzahlen verarbeiten? [jN] " with no advancing
-       accept Answer
+       move "CORONA-MAIN" to Programm-L
+       accept StartDatum-L from date YYYYMMDD
+       accept StartZeit-L from time
+
+       accept CommandLine from command-line
+       if CommandLine = spaces
+         set InteractiveMode to true
+       else
+         set BatchMode to true
+         unstring CommandLine delimited by space
+           into CmdReprocess, CmdOutput, CmdThreshold, CmdPurgeDays,
+                CmdTopN, CmdRiskThreshold
+       end-if
+
+       if InteractiveMode
+         display "Archive aelter als wieviele Tage loeschen? [0] "
+                 with no advancing
+         accept PurgeDays
+       else
+         move CmdPurgeDays to PurgeDays
+       end-if
+       perform PurgeOldFiles
+
+       if InteractiveMode
+         display "Neue Fallzahlen verarbeiten? [jN] " with no advancing
+         accept Answer
+       else
+         move CmdReprocess to Answer
+       end-if
+
        if Answer = "J" or "j"
+         perform CheckRestart
+         if not SkippingRecords
+           perform ArchiveFiles
+         end-if
+         if InteractiveMode
+           display "Warnschwelle 7-Tage-Durchschnitt [0] "
+                   with no advancing
+           accept WarnThreshold
+         else
+           move CmdThreshold to WarnThreshold
+         end-if
          sort WorkFile on ascending key DistrictId-WF, Date-WF
               input procedure is InputProc
               output procedure is OutputProc
+         perform ReconcileCounts
        end-if
 
-       display "Ausgabe: [R]eport -- [C]SV-Datei -- [B]eides > "
-               with no advancing
-       accept Answer
-       evaluate Answer
-         when = "R" or "r" call "Corona-Report" using
-                                by content AverageFileName
-         when = "C" or "c" call "Corona-CSV" using
-                                by content DataFileName
-                                by content DateHeadersFileName
-         when = "B" or "b" call "Corona-Report" using
-                                by content AverageFileName
-                           call "Corona-CSV" using
-                                by content DataFileName
-                                by content DateHeadersFileName
-         when other display "Unbekannte Auswahl"
-       end-evaluate
+       if CountsMismatch or DateHeadersInvalid
+         display "Abbruch: Berichte werden nicht erstellt"
+         set RunFailed to true
+         if DateHeadersInvalid
+           move "Datumszeile ungueltig" to StatusReason
+         else
+           move "Kreisanzahl stimmt nicht ueberein" to StatusReason
+         end-if
+       else
+         if PrevAverageFileName = spaces
+           perform ResolvePreviousAverage
+         end-if
+         if InteractiveMode
+           display "Ausgabe: [R]eport -- [C]SV-Datei -- " &
+                   "[T]agesverlauf -- [W]ochenvergleich -- " &
+                   "[H]otspots -- [K]ontaktabgleich -- [B]eides > "
+                   with no advancing
+           accept Answer
+         else
+           move CmdOutput to Answer
+         end-if
+         evaluate Answer
+           when = "R" or "r" call "Corona-Report" using
+                                  by content AverageFileName
+           when = "C" or "c" call "Corona-CSV" using
+                                  by content DataFileName
+                                  by content DateHeadersFileName
+           when = "T" or "t" call "Corona-Trend" using
+                                  by content DataFileName
+           when = "W" or "w" call "Corona-Compare" using
+                                  by content AverageFileName
+                                  by content PrevAverageFileName
+           when = "H" or "h" perform CallHotspots
+           when = "K" or "k" perform CallRisikoliste
+           when = "B" or "b" call "Corona-Report" using
+                                  by content AverageFileName
+                             call "Corona-CSV" using
+                                  by content DataFileName
+                                  by content DateHeadersFileName
+                             call "Corona-Compare" using
+                                  by content AverageFileName
+                                  by content PrevAverageFileName
+                             call "Corona-Trend" using
+                                  by content DataFileName
+                             perform CallHotspots
+                             perform CallRisikoliste
+           when other display "Unbekannte Auswahl"
+         end-evaluate
+         set RunSucceeded to true
+         move "Verarbeitung erfolgreich" to StatusReason
+       end-if
 
+       perform WriteStatus
        stop run.
 
+      *-----------------------------------------------------------------
+
+       WriteStatus.
+       accept StatusDate-S from date YYYYMMDD
+       accept StatusTime-S from time
+       if RunSucceeded
+         move "ERFOLG" to StatusResult-S
+       else
+         move "FEHLER" to StatusResult-S
+       end-if
+       move StatusReason to StatusReason-S
+
+       open extend StatusFile
+       write StatusRec
+       close StatusFile
+
+       accept EndeDatum-L from date YYYYMMDD
+       accept EndeZeit-L from time
+       move StatusResult-S to Ergebnis-L
+
+       open extend LaufProtokollFile
+       write LaufRec
+       close LaufProtokollFile.
+
+      *-----------------------------------------------------------------
+
+       CallHotspots.
+       if BatchMode
+         call "Corona-Hotspots" using
+              by content AverageFileName
+              by reference CmdTopN
+       else
+         call "Corona-Hotspots" using
+              by reference AverageFileName
+              omitted
+       end-if.
+
+      *-----------------------------------------------------------------
+
+       CallRisikoliste.
+       if BatchMode
+         call "Corona-Risikoliste" using
+              by content AverageFileName
+              by reference CmdRiskThreshold
+       else
+         call "Corona-Risikoliste" using
+              by reference AverageFileName
+              omitted
+       end-if.
+
+      *-----------------------------------------------------------------
+
+       ReconcileCounts.
+       move zeros to DistrictId
+       call "Corona-Districts"
+            using by content DistrictId
+            by reference DistrictName
+            by reference TableCount
+
+       if DistrictWriteCount = TableCount
+         set CountsMatch to true
+       else
+         set CountsMismatch to true
+         display "Warnung: " DistrictWriteCount
+                 " Kreise verarbeitet, aber " TableCount
+                 " Kreise aus kreise.dat geladen"
+       end-if.
+
+      *-----------------------------------------------------------------
+
+       ArchiveFiles.
+       accept ArchiveDate from date YYYYMMDD
+
+       move spaces to OldFileName, NewFileName
+       move DataFileName to OldFileName
+       string "fallzahlen-" delimited by size
+              ArchiveDate delimited by size
+              ".dat" delimited by size
+              into NewFileName
+       call "CBL_RENAME_FILE" using OldFileName, NewFileName
+       end-call
+
+       move spaces to OldFileName, NewFileName
+       move "kreise.dat" to OldFileName
+       string "kreise-" delimited by size
+              ArchiveDate delimited by size
+              ".dat" delimited by size
+              into NewFileName
+       call "CBL_RENAME_FILE" using OldFileName, NewFileName
+       end-call
+
+       move spaces to OldFileName, NewFileName
+       move AverageFileName to OldFileName
+       string "fallzahlen-durchschnitt-" delimited by size
+              ArchiveDate delimited by size
+              ".dat" delimited by size
+              into NewFileName
+       call "CBL_RENAME_FILE" using OldFileName, NewFileName
+       end-call
+       move NewFileName to PrevAverageFileName
+
+       open extend ArchiveManifestFile
+       move ArchiveDate to ManifestRec
+       write ManifestRec
+       close ArchiveManifestFile.
+
+      *-----------------------------------------------------------------
+
+       ResolvePreviousAverage.
+       move zeros to LatestManifestRec
+       move "N" to ManifestScanSwitch
+
+       open input ArchiveManifestFile
+       if ManifestStatusOK
+         read ArchiveManifestFile
+           at end set EndOfManifestScan to true
+         end-read
+
+         perform until EndOfManifestScan
+           move ManifestRec to LatestManifestRec
+           read ArchiveManifestFile
+             at end set EndOfManifestScan to true
+           end-read
+         end-perform
+
+         close ArchiveManifestFile
+
+         if LatestManifestRec not = zeros
+           move spaces to NewFileName
+           string "fallzahlen-durchschnitt-" delimited by size
+                  LatestManifestRec delimited by size
+                  ".dat" delimited by size
+                  into NewFileName
+           move NewFileName to PrevAverageFileName
+         end-if
+       end-if.
+
+      *-----------------------------------------------------------------
+
+       PurgeOldFiles.
+       if PurgeDays not = zero
+         accept ArchiveDate from date YYYYMMDD
+         compute CutoffInt =
+                 function integer-of-date(ArchiveDate) - PurgeDays
+
+         open input ArchiveManifestFile
+         if ManifestStatusOK
+           open output NewManifestFile
+           move "N" to PurgeSwitch
+
+           read ArchiveManifestFile
+             at end set PurgeEndOfManifest to true
+           end-read
+
+           perform until PurgeEndOfManifest
+             compute ArchiveInt = function integer-of-date(ManifestRec)
+
+             if ArchiveInt < CutoffInt
+               perform DeleteArchiveGeneration
+             else
+               write NewManifestRec from ManifestRec
+             end-if
+
+             read ArchiveManifestFile
+               at end set PurgeEndOfManifest to true
+             end-read
+           end-perform
+
+           close ArchiveManifestFile, NewManifestFile
+
+           call "CBL_DELETE_FILE" using "archiv.log"
+           end-call
+           call "CBL_RENAME_FILE" using "archiv.new", "archiv.log"
+           end-call
+         end-if
+       end-if.
+
+      *-----------------------------------------------------------------
+
+       DeleteArchiveGeneration.
+       move spaces to OldFileName
+       string "fallzahlen-" delimited by size
+              ManifestRec delimited by size
+              ".dat" delimited by size
+              into OldFileName
+       call "CBL_DELETE_FILE" using OldFileName
+       end-call
+
+       move spaces to OldFileName
+       string "kreise-" delimited by size
+              ManifestRec delimited by size
+              ".dat" delimited by size
+              into OldFileName
+       call "CBL_DELETE_FILE" using OldFileName
+       end-call
+
+       move spaces to OldFileName
+       string "fallzahlen-durchschnitt-" delimited by size
+              ManifestRec delimited by size
+              ".dat" delimited by size
+              into OldFileName
+       call "CBL_DELETE_FILE" using OldFileName
+       end-call.
+
+      *-----------------------------------------------------------------
+
+       CheckRestart.
+       open input RestartFile
+       if RestartStatusOK
+         read RestartFile into LastCheckpointId
+         close RestartFile
+       else
+         move zeros to LastCheckpointId
+       end-if
+
+       if LastCheckpointId not = zeros
+         set SkippingRecords to true
+       else
+         move "N" to SkipSwitch
+       end-if.
+
       *-----------------------------------------------------------------
 
        InputProc.
        open input CsvFile
+
+       if SkippingRecords
+         open extend DistrictFile
+       else
+         open output DistrictFile
+         move zeros to DistrictCount-D
+         move spaces to DistrictCountFiller-D
+         write DistrictRec
+       end-if
+
        open output DataFile
-       open output DistrictFile
 
        perform ReadCsvFile
        if not EndOf-CSV
-         open output DateHeadersFile
-           write DateHeadersRec
-                 from CsvRec(12:function length(DateHeadersRec))
-         close DateHeadersFile
          unstring CsvRec delimited by ","
            into Ignored, Ignored, Ignored, DateHeaders(1),
                 DateHeaders(2), DateHeaders(3), DateHeaders(4),
                 DateHeaders(5), DateHeaders(6), DateHeaders(7)
+
+         perform ValidateDateHeaders
+         if DateHeadersInvalid
+           display "Abbruch: Datumszeile in fallzahlen.csv ist keine " &
+                   "Folge von sieben aufeinanderfolgenden Tagen"
+         else
+           open output DateHeadersFile
+             write DateHeadersRec
+                   from CsvRec(12:function length(DateHeadersRec))
+           close DateHeadersFile
+           perform ReadCsvFile
+           perform until EndOf-CSV
+             unstring CsvRec delimited by ","
+               into Ignored, DistrictName, DistrictId, Cases(1),
+                    Cases(2), Cases(3), Cases(4), Cases(5), Cases(6),
+                    Cases(7)
+
+             move DistrictId to DistrictId-D, DistrictId-WF
+             move DistrictName to DistrictName-D
+
+             if SkippingRecords
+               if DistrictId = LastCheckpointId
+                 move "N" to SkipSwitch
+               end-if
+             else
+               write DistrictRec
+               move DistrictId to RestartRec
+               open output RestartFile
+               write RestartRec
+               close RestartFile
+             end-if
+             add 1 to DistrictWriteCount
+
+             perform varying Idx from 1 by 1 until Idx > 7
+               move Day-H(Idx) to Day-WF
+               move Month-H(Idx) to Month-WF
+               move Year-H(Idx) to Year-WF
+               move Cases(Idx) to Cases-WF
+               release WorkRec
+             end-perform
+
+             perform ReadCsvFile
+           end-perform
+         end-if
        end-if
 
-       perform ReadCsvFile
-       perform until EndOf-CSV
-         unstring CsvRec delimited by ","
-           into Ignored, DistrictName, DistrictId, Cases(1), Cases(2),
-                Cases(3), Cases(4), Cases(5), Cases(6), Cases(7)
+       close CsvFile, DataFile, DistrictFile
 
-         move DistrictId to DistrictId-D, DistrictId-WF
-         move DistrictName to DistrictName-D
-         write DistrictRec
+       open i-o DistrictFile
+       read DistrictFile
+       move DistrictWriteCount to DistrictCount-D
+       rewrite DistrictRec
+       close DistrictFile
 
-         perform varying Idx from 1 by 1 until Idx > 7
-           move Day-H(Idx) to Day-WF
-           move Month-H(Idx) to Month-WF
-           move Year-H(Idx) to Year-WF
-           move Cases(Idx) to Cases-WF
-           release WorkRec
-         end-perform
+       move zeros to RestartRec
+       open output RestartFile
+       write RestartRec
+       close RestartFile.
 
-         perform ReadCsvFile
+      *-----------------------------------------------------------------
+
+       ValidateDateHeaders.
+       set DateHeadersValid to true
+
+       perform varying Idx from 1 by 1 until Idx > 7
+         compute DateHeaderValue =
+                 Year-H(Idx) * 10000 + Month-H(Idx) * 100 + Day-H(Idx)
+         compute DateHeaderDayNum(Idx) =
+                 function integer-of-date(DateHeaderValue)
        end-perform
 
-       close CsvFile, DataFile, DistrictFile.
+       perform varying Idx from 2 by 1 until Idx > 7
+         if DateHeaderDayNum(Idx) not = DateHeaderDayNum(Idx - 1) + 1
+           set DateHeadersInvalid to true
+         end-if
+       end-perform.
 
       *-----------------------------------------------------------------
 
@@ -154,6 +609,7 @@
        OutputProc.
        open output DataFile
        open output AverageFile
+       open output WarnFile
 
        return WorkFile
          at end set EndOf-WF to true
@@ -177,6 +633,16 @@
          move PrevDate to Date-AF
          divide DistrictTotal by 7 giving Cases-AF rounded
          write AverageRec
+
+         if Cases-AF > WarnThreshold
+           call "Corona-Districts"
+                using by content PrevDistrictId
+                by reference DistrictName
+           move PrevDistrictId to DistrictId-WN
+           move DistrictName to DistrictName-WN
+           move Cases-AF to Cases-WN
+           write WarnRec
+         end-if
        end-perform
 
-       close DataFile, AverageFile.
+       close DataFile, AverageFile, WarnFile.
