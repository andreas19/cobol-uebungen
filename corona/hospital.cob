@@ -0,0 +1,79 @@
+       identification division.
+       program-id. Corona-Hospitalization.
+
+      *=================================================================
+       environment division.
+       input-output section.
+       file-control.
+       select HospitalFile assign to "hospitalisierung.dat"
+              organization is line sequential.
+
+      *=================================================================
+
+       data division.
+       file section.
+       fd HospitalFile.
+       01 HospitalRec.
+          88 EndOf-H value high-values.
+          02 DistrictId-H pic 9(5).
+          02 Hospitalized-H pic 9(6).
+
+      *-----------------------------------------------------------------
+
+       working-storage section.
+       01 HospitalMax pic 9(5) value zero.
+
+       01 HospitalTable.
+          02 HospEntry-T occurs 1 to 1000 times
+             depending on HospitalMax
+             indexed by TableIdx.
+             03 DistrictId-T pic 9(5).
+             03 Hospitalized-T pic 9(6).
+
+       01 FILLER pic 9 value zero.
+          88 TableInitialized value 1.
+
+       01 Idx pic 999 value zero.
+
+      *-----------------------------------------------------------------
+
+       linkage section.
+       01 DistrictId pic 9(5).
+       01 Hospitalized pic 9(6).
+
+      *=================================================================
+
+       procedure division using DistrictId, Hospitalized.
+       if not TableInitialized
+         open input HospitalFile
+
+         read HospitalFile
+           at end set EndOf-H to true
+         end-read
+
+         perform until EndOf-H
+           add 1 to Idx
+           move HospitalRec to HospEntry-T(Idx)
+
+           read HospitalFile
+             at end set EndOf-H to true
+           end-read
+         end-perform
+
+         move Idx to HospitalMax
+
+         close HospitalFile
+
+         set TableInitialized to true
+       end-if
+
+       move 1 to TableIdx
+       search HospEntry-T
+         at end move zero to Hospitalized
+         when DistrictId-T(TableIdx) = DistrictId
+              move Hospitalized-T(TableIdx) to Hospitalized
+       end-search
+
+       exit program.
+
+       end program Corona-Hospitalization.
