@@ -11,6 +11,8 @@
               organization is line sequential.
        select CsvFile assign to "fallzahlen-laender.csv"
               organization is line sequential.
+       select KreisCsvFile assign to "fallzahlen-kreise.csv"
+              organization is line sequential.
        select DateHeadersFile assign to DateHeadersFileName.
 
       *=================================================================
@@ -27,6 +29,9 @@
        fd CsvFile.
        01 CsvRec pic X(100).
 
+       fd KreisCsvFile.
+       01 KreisCsvRec pic X(100).
+
        fd DateHeadersFile.
        01 DateHeadersRec pic X(76).
 
@@ -39,7 +44,13 @@
           02 FILLER pic X(5) value "Land,".
           02 DateHeaders pic X(76).
 
+       01 KreisHeaderLine.
+          02 FILLER pic X(6) value "Kreis,".
+          02 DateHeadersK pic X(76).
+
        01 PrevStateId pic 99.
+       01 PrevDistrictId pic 9(5).
+       01 DistrictName pic X(40).
        01 PrevDate pic 9(8).
        01 Cases pic 9(6).
        01 PrnCases pic Z(5)9.
@@ -62,6 +73,10 @@
                      using DataFile
                      output procedure OutputProc
 
+       sort WorkFile on ascending DistrictId-WF, Date-WF
+                     using DataFile
+                     output procedure KreisOutputProc
+
        exit program.
 
       *-----------------------------------------------------------------
@@ -108,4 +123,52 @@
 
        close CsvFile.
 
+      *-----------------------------------------------------------------
+
+       KreisOutputProc.
+       open output KreisCsvFile
+       move DateHeadersRec to DateHeadersK
+       write KreisCsvRec from KreisHeaderLine
+
+       return WorkFile
+         at end set EndOf-WF to true
+       end-return
+
+       perform until EndOf-WF
+         call "Corona-Districts"
+              using by content DistrictId-WF
+              by reference DistrictName
+         move DistrictName to KreisCsvRec
+         move function length(function trim(DistrictName))
+              to StrPos
+         add 1 to StrPos
+         move DistrictId-WF to PrevDistrictId
+
+         perform until DistrictId-WF not equal to PrevDistrictId
+                       or EndOf-WF
+            move zeros to Cases
+            move Date-WF to PrevDate
+
+            perform until Date-WF not equal to PrevDate
+                       or DistrictId-WF not equal to PrevDistrictId
+                       or EndOf-WF
+              add Cases-WF to Cases
+
+              return WorkFile
+                at end set EndOf-WF to true
+              end-return
+            end-perform
+
+            move Cases to PrnCases
+            string "," delimited by size
+                   function trim(PrnCases) delimited by size
+                   into KreisCsvRec
+                   with pointer StrPos
+         end-perform
+
+         write KreisCsvRec
+       end-perform
+
+       close KreisCsvFile.
+
        end program Corona-CSV.
