@@ -0,0 +1,157 @@
+       identification division.
+       program-id. Corona-Compare is initial.
+
+      *=================================================================
+
+       environment division.
+       input-output section.
+       file-control.
+       select CurrentFile assign to CurrentFileName
+              organization is line sequential.
+       select optional PreviousFile assign to PreviousFileName
+              organization is line sequential
+              file status is PreviousStatus.
+       select RptFile assign to "fallzahlen-vergleich.rpt".
+
+      *=================================================================
+
+       data division.
+       file section.
+       fd CurrentFile.
+       copy datarec replacing ==:tag:== by ==CF==.
+
+       fd PreviousFile.
+       copy datarec replacing ==:tag:== by ==PF==.
+
+       fd RptFile report is CompareReport.
+
+      *-----------------------------------------------------------------
+
+       working-storage section.
+       01 DistrictName pic X(40).
+       01 PreviousStatus pic XX value spaces.
+          88 PreviousStatusOK value "00".
+       01 HavePrevious pic X value "N".
+          88 PreviousAvailable value "Y".
+
+       01 PrevCases pic 9(6).
+       01 CurrCases pic 9(6).
+       01 CasesDelta pic S9(6).
+
+      *-----------------------------------------------------------------
+
+       linkage section.
+       01 CurrentFileName pic X(27).
+       01 PreviousFileName pic X(40).
+
+      *-----------------------------------------------------------------
+
+       report section.
+       rd CompareReport
+          page limit is 66
+          heading 1
+          first detail 4
+          last detail 54
+          footing 56.
+
+       01 type is report heading next group plus 1.
+          02 line 1.
+             03 column 8 pic X(66)
+                value "Wochenvergleich der 7-Tage-Durchschnitte".
+          02 line 2.
+             03 column 8 pic X(66)
+                value "=================================" &
+                      "=================================".
+          02 line 4 value space.
+
+       01 type is page heading.
+          02 line is plus 1.
+             03 column 1 pic X(40) value "Kreis".
+             03 column 42 pic X(12) value "Diese Woche".
+             03 column 56 pic X(12) value "Vorwoche".
+             03 column 70 pic X(12) value "Differenz".
+          02 line is plus 1.
+             03 column 1 pic X(40)
+                value "----------------------------------------".
+             03 column 42 pic X(12) value "------------".
+             03 column 56 pic X(12) value "------------".
+             03 column 70 pic X(12) value "------------".
+
+       01 type is page footing.
+          02 line is 60.
+             03 column 70 pic X(7) value "Seite: ".
+             03 column 77 pic Z9 source PAGE-COUNTER.
+
+       01 DetailLine type is detail.
+          02 line is plus 1.
+             03 column 1 pic X(40) source DistrictName.
+             03 column 42 pic ZZZZZ9 source CurrCases.
+             03 column 56 pic ZZZZZ9 source PrevCases.
+             03 column 70 pic -ZZZZZ9 source CasesDelta.
+
+      *=================================================================
+
+       procedure division using CurrentFileName, PreviousFileName.
+       if PreviousFileName = spaces
+         display "Keine vorherige Generation zum Vergleich verfuegbar"
+         exit program
+       end-if
+
+       open input CurrentFile
+       open input PreviousFile
+
+       if PreviousStatusOK
+         set PreviousAvailable to true
+       end-if
+
+       if not PreviousAvailable
+         display "Keine vorherige Generation zum Vergleich verfuegbar"
+         close CurrentFile
+         exit program
+       end-if
+
+       open output RptFile
+       initiate CompareReport
+
+       read CurrentFile
+         at end set EndOf-CF to true
+       end-read
+       read PreviousFile
+         at end set EndOf-PF to true
+       end-read
+
+       perform until EndOf-CF
+         call "Corona-Districts"
+              using by content DistrictId-CF
+              by reference DistrictName
+
+         perform until EndOf-PF or DistrictId-PF not less than
+                        DistrictId-CF
+           read PreviousFile
+             at end set EndOf-PF to true
+           end-read
+         end-perform
+
+         move Cases-CF to CurrCases
+
+         if not EndOf-PF and DistrictId-PF = DistrictId-CF
+           move Cases-PF to PrevCases
+           compute CasesDelta = CurrCases - PrevCases
+         else
+           move zeros to PrevCases
+           move CurrCases to CasesDelta
+         end-if
+
+         generate DetailLine
+
+         read CurrentFile
+           at end set EndOf-CF to true
+         end-read
+       end-perform
+
+       terminate CompareReport
+       close CurrentFile, PreviousFile, RptFile
+
+       exit program.
+
+       end program Corona-Compare.
