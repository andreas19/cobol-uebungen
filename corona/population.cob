@@ -0,0 +1,73 @@
+       identification division.
+       program-id. Corona-Population.
+
+      *=================================================================
+       environment division.
+       input-output section.
+       file-control.
+       select PopulationFile assign to "einwohner.dat"
+              organization is line sequential.
+
+      *=================================================================
+
+       data division.
+       file section.
+       fd PopulationFile.
+       01 PopulationRec.
+          88 EndOf-P value high-values.
+          02 DistrictId-P pic 9(5).
+          02 Population-P pic 9(8).
+
+      *-----------------------------------------------------------------
+
+       working-storage section.
+       01 PopulationTable.
+          02 PopEntry-T occurs 411 times indexed by TableIdx.
+             03 DistrictId-T pic 9(5).
+             03 Population-T pic 9(8).
+
+       01 FILLER pic 9 value zero.
+          88 TableInitialized value 1.
+
+       01 Idx pic 999 value zero.
+
+      *-----------------------------------------------------------------
+
+       linkage section.
+       01 DistrictId pic 9(5).
+       01 Population pic 9(8).
+
+      *=================================================================
+
+       procedure division using DistrictId, Population.
+       if not TableInitialized
+         open input PopulationFile
+
+         read PopulationFile
+           at end set EndOf-P to true
+         end-read
+
+         perform until EndOf-P
+           add 1 to Idx
+           move PopulationRec to PopEntry-T(Idx)
+
+           read PopulationFile
+             at end set EndOf-P to true
+           end-read
+         end-perform
+
+         close PopulationFile
+
+         set TableInitialized to true
+       end-if
+
+       move 1 to TableIdx
+       search PopEntry-T
+         at end move zero to Population
+         when DistrictId-T(TableIdx) = DistrictId
+              move Population-T(TableIdx) to Population
+       end-search
+
+       exit program.
+
+       end program Corona-Population.
