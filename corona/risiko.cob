@@ -0,0 +1,200 @@
+       identification division.
+       program-id. Corona-Risikoliste is initial.
+
+      *=================================================================
+
+       environment division.
+       input-output section.
+       file-control.
+       select DataFile assign to "addressbook.dat"
+              organization is indexed
+              access mode is sequential
+              record key is Name-D
+              alternate record key is Location-D with duplicates
+              alternate record key is Plz-Location-D with duplicates
+              alternate record key is Phone-D with duplicates
+              file status is FileStatus.
+       select AverageFile assign to AverageFileName
+              organization is line sequential.
+       select RptFile assign to "risikoliste.rpt".
+
+      *=================================================================
+
+       data division.
+       file section.
+       fd DataFile.
+       01 DataRec.
+          88 EndOf-D value high-values.
+          02 Name-D     pic X(50).
+          02 Street-D   pic X(50).
+          02 Plz-Location-D.
+             03 Plz-D      pic X(5).
+             03 Location-D pic X(50).
+          02 Date-D     pic X(14).
+          02 Time-D     pic X(8).
+          02 Phone-D    pic X(20).
+          02 Reminder-D pic X(8).
+          02 Active-D   pic X(1).
+             88 EntryActive   value "1".
+             88 EntryInactive value "0".
+
+       fd AverageFile.
+       copy datarec replacing DataRec by AverageRec
+                              ==:tag:== by ==AF==.
+
+       fd RptFile report is RisikoReport.
+
+      *-----------------------------------------------------------------
+
+       working-storage section.
+       01 FileStatus pic XX value spaces.
+
+       01 DistrictName pic X(40).
+       01 Population pic 9(8).
+       01 Incidence pic 9(4)V9.
+       01 Threshold pic 9(4)V9 value zero.
+
+       01 RiskMax pic 9(5) value zero.
+       01 RiskTable.
+          02 RiskEntry-T occurs 1 to 1000 times
+             depending on RiskMax
+             indexed by RiskIdx.
+             03 RiskDistrictName-T pic X(40).
+             03 RiskIncidence-T pic 9(4)V9.
+
+       01 MatchSwitch pic X value "N".
+          88 MatchFound value "Y".
+
+      *-----------------------------------------------------------------
+
+       linkage section.
+       01 AverageFileName pic X(27).
+       01 ThresholdParam pic 9(4)V9.
+
+      *-----------------------------------------------------------------
+
+       report section.
+       rd RisikoReport
+          page limit is 66
+          heading 1
+          first detail 4
+          last detail 54
+          footing 56.
+
+       01 type is report heading next group plus 1.
+          02 line 1.
+             03 column 8 pic X(66)
+                value "Risikoabgleich: Kontakte in Hochinzidenz-" &
+                      "Kreisen".
+          02 line 2.
+             03 column 8 pic X(66)
+                value "=================================" &
+                      "=================================".
+          02 line 4 value space.
+
+       01 type is page heading.
+          02 line is plus 1.
+             03 column 1 pic X(30) value "Name".
+             03 column 33 pic X(30) value "Kreis".
+             03 column 65 pic X(14) value "Inzidenz/100Tsd".
+          02 line is plus 1.
+             03 column 1 pic X(30)
+                value "------------------------------".
+             03 column 33 pic X(30)
+                value "------------------------------".
+             03 column 65 pic X(14) value "--------------".
+
+       01 type is page footing.
+          02 line is 60.
+             03 column 70 pic X(7) value "Seite: ".
+             03 column 77 pic Z9 source PAGE-COUNTER.
+
+       01 DetailLine type is detail.
+          02 line is plus 1.
+             03 column 1 pic X(30) source Name-D.
+             03 column 33 pic X(30) source DistrictName.
+             03 column 67 pic ZZZ9.9 source Incidence.
+
+      *=================================================================
+
+       procedure division using AverageFileName,
+                                 optional ThresholdParam.
+       if ThresholdParam not omitted
+         move ThresholdParam to Threshold
+       else
+         display "Schwelle Inzidenz/100Tsd [50.0] " with no advancing
+         accept Threshold
+       end-if
+       if Threshold = zero
+         move 50.0 to Threshold
+       end-if
+
+       open input AverageFile
+       read AverageFile
+         at end set EndOf-AF to true
+       end-read
+
+       perform until EndOf-AF
+         call "Corona-Districts"
+              using by content DistrictId-AF
+              by reference DistrictName
+         call "Corona-Population"
+              using by content DistrictId-AF
+              by reference Population
+
+         if Population not = zero
+           compute Incidence rounded = Cases-AF * 100000 / Population
+
+           if Incidence > Threshold
+             add 1 to RiskMax
+             move DistrictName to RiskDistrictName-T(RiskMax)
+             move Incidence to RiskIncidence-T(RiskMax)
+           end-if
+         end-if
+
+         read AverageFile
+           at end set EndOf-AF to true
+         end-read
+       end-perform
+
+       close AverageFile
+
+       open input DataFile
+       open output RptFile
+       initiate RisikoReport
+
+       read DataFile
+         at end set EndOf-D to true
+       end-read
+
+       perform until EndOf-D
+         if EntryActive
+           move "N" to MatchSwitch
+           move 1 to RiskIdx
+
+           perform until RiskIdx > RiskMax or MatchFound
+             if function trim(Location-D) =
+                function trim(RiskDistrictName-T(RiskIdx))
+               set MatchFound to true
+               move RiskDistrictName-T(RiskIdx) to DistrictName
+               move RiskIncidence-T(RiskIdx) to Incidence
+             end-if
+             add 1 to RiskIdx
+           end-perform
+
+           if MatchFound
+             generate DetailLine
+           end-if
+         end-if
+
+         read DataFile
+           at end set EndOf-D to true
+         end-read
+       end-perform
+
+       terminate RisikoReport
+       close DataFile, RptFile
+
+       exit program.
+
+       end program Corona-Risikoliste.
