@@ -0,0 +1,147 @@
+       identification division.
+       program-id. Corona-Hotspots is initial.
+
+      *=================================================================
+
+       environment division.
+       input-output section.
+       file-control.
+       select SortFile assign to "hotspot.tmp".
+       select AverageFile assign to AverageFileName
+              organization is line sequential.
+       select RptFile assign to "fallzahlen-hotspots.rpt".
+
+      *=================================================================
+
+       data division.
+       file section.
+       sd SortFile.
+       copy datarec replacing DataRec by SortRec
+                              ==:tag:== by ==SF==.
+
+       fd AverageFile.
+       copy datarec replacing DataRec by AverageRec
+                              ==:tag:== by ==AF==.
+
+       fd RptFile report is HotspotReport.
+
+      *-----------------------------------------------------------------
+
+       working-storage section.
+       01 DistrictName pic X(40).
+       01 TopN pic 999 value zero.
+       01 RankCount pic 999 value zero.
+
+       01 PrnDate.
+          02 PrnDay pic 99.
+          02 FILLER pic X value ".".
+          02 PrnMonth pic 99.
+          02 FILLER pic X value ".".
+          02 PrnYear pic 9999.
+
+      *-----------------------------------------------------------------
+
+       linkage section.
+       01 AverageFileName pic X(27).
+       01 TopNParam pic 999.
+
+      *-----------------------------------------------------------------
+
+       report section.
+       rd HotspotReport
+          page limit is 66
+          heading 1
+          first detail 4
+          last detail 54
+          footing 56.
+
+       01 type is report heading next group plus 1.
+          02 line 1.
+             03 column 8 pic X(66)
+                value "Hotspot-Rangliste nach 7-Tage-Durchschnitt".
+          02 line 2.
+             03 column 8 pic X(66)
+                value "=================================" &
+                      "=================================".
+          02 line 3.
+             03 column 8 pic X(6) value "Stand:".
+             03 column 15 pic X(10) source PrnDate.
+
+          02 line 4 value space.
+
+       01 type is page heading.
+          02 line is plus 1.
+             03 column 1 pic X(6) value "Rang".
+             03 column 10 pic X(40) value "Kreis".
+             03 column 60 pic X(14) value "Durchschnitt".
+          02 line is plus 1.
+             03 column 1 pic X(6) value "-----".
+             03 column 10 pic X(40)
+                value "----------------------------------------".
+             03 column 60 pic X(14) value "--------------".
+
+       01 type is page footing.
+          02 line is 60.
+             03 column 70 pic X(7) value "Seite: ".
+             03 column 77 pic Z9 source PAGE-COUNTER.
+
+       01 DetailLine type is detail.
+          02 line is plus 1.
+             03 column 1 pic ZZ9 source RankCount.
+             03 column 10 pic X(40) source DistrictName.
+             03 column 62 pic Z(5)9 source Cases-SF.
+
+      *=================================================================
+
+       procedure division using AverageFileName, optional TopNParam.
+       if TopNParam not omitted
+         move TopNParam to TopN
+       else
+         display "Anzahl Hotspots (Top N) [10] " with no advancing
+         accept TopN
+       end-if
+       if TopN = zero
+         move 10 to TopN
+       end-if
+
+       sort SortFile on descending key Cases-SF
+            using AverageFile
+            output procedure is PrintHotspots
+
+       exit program.
+
+      *-----------------------------------------------------------------
+
+       PrintHotspots.
+       open output RptFile
+
+       return SortFile
+         at end set EndOf-SF to true
+       end-return
+
+       if not EndOf-SF
+         move Day-SF to PrnDay
+         move Month-SF to PrnMonth
+         move Year-SF to PrnYear
+       end-if
+
+       initiate HotspotReport
+
+       move zero to RankCount
+       perform until EndOf-SF or RankCount >= TopN
+         add 1 to RankCount
+         call "Corona-Districts"
+              using by content DistrictId-SF
+              by reference DistrictName
+
+         generate DetailLine
+
+         return SortFile
+           at end set EndOf-SF to true
+         end-return
+       end-perform
+
+       terminate HotspotReport
+       close RptFile.
+
+       end program Corona-Hotspots.
