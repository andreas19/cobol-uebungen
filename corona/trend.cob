@@ -0,0 +1,145 @@
+       identification division.
+       program-id. Corona-Trend is initial.
+
+      *=================================================================
+
+       environment division.
+       input-output section.
+       file-control.
+       select DataFile assign to DataFileName
+              organization is line sequential.
+       select RptFile assign to "fallzahlen-trend.rpt".
+
+      *=================================================================
+
+       data division.
+       file section.
+       fd DataFile.
+       copy datarec replacing ==:tag:== by ==DF==.
+
+       fd RptFile report is TrendReport.
+
+      *-----------------------------------------------------------------
+
+       working-storage section.
+       01 DistrictId pic 9(5).
+       01 DistrictName pic X(40).
+
+       01 DailyCases.
+          02 Cases-T occurs 7 times pic 9(6).
+       01 Idx pic 9.
+
+       01 PrnDate.
+          02 PrnDay pic 99.
+          02 FILLER pic X value ".".
+          02 PrnMonth pic 99.
+          02 FILLER pic X value ".".
+          02 PrnYear pic 9999.
+
+      *-----------------------------------------------------------------
+
+       linkage section.
+       01 DataFileName pic X(14).
+
+      *-----------------------------------------------------------------
+
+       report section.
+       rd TrendReport
+          page limit is 66
+          heading 1
+          first detail 4
+          last detail 54
+          footing 56.
+
+       01 type is report heading next group plus 1.
+          02 line 1.
+             03 column 8 pic X(66)
+                value "Taeglicher Fallzahlenverlauf der letzten " &
+                      "sieben Tage je Kreis".
+          02 line 2.
+             03 column 8 pic X(66)
+                value "=================================" &
+                      "=================================".
+          02 line 3.
+             03 column 8 pic X(6) value "Stand:".
+             03 column 15 pic X(10) source PrnDate.
+
+          02 line 4 value space.
+
+       01 type is page heading.
+          02 line is plus 1.
+             03 column 1 pic X(40) value "Kreis".
+             03 column 42 pic X(7) value "Tag 1".
+             03 column 49 pic X(7) value "Tag 2".
+             03 column 56 pic X(7) value "Tag 3".
+             03 column 63 pic X(7) value "Tag 4".
+             03 column 70 pic X(7) value "Tag 5".
+             03 column 77 pic X(7) value "Tag 6".
+             03 column 84 pic X(7) value "Tag 7".
+          02 line is plus 1.
+             03 column 1 pic X(40)
+                value "----------------------------------------".
+             03 column 42 pic X(7) value "-------".
+             03 column 49 pic X(7) value "-------".
+             03 column 56 pic X(7) value "-------".
+             03 column 63 pic X(7) value "-------".
+             03 column 70 pic X(7) value "-------".
+             03 column 77 pic X(7) value "-------".
+             03 column 84 pic X(7) value "-------".
+
+       01 type is page footing.
+          02 line is 60.
+             03 column 70 pic X(7) value "Seite: ".
+             03 column 77 pic Z9 source PAGE-COUNTER.
+
+       01 DetailLine type is detail.
+          02 line is plus 1.
+             03 column 1 pic X(40) source DistrictName.
+             03 column 42 pic Z(5)9 source Cases-T(1).
+             03 column 49 pic Z(5)9 source Cases-T(2).
+             03 column 56 pic Z(5)9 source Cases-T(3).
+             03 column 63 pic Z(5)9 source Cases-T(4).
+             03 column 70 pic Z(5)9 source Cases-T(5).
+             03 column 77 pic Z(5)9 source Cases-T(6).
+             03 column 84 pic Z(5)9 source Cases-T(7).
+
+      *=================================================================
+
+       procedure division using DataFileName.
+       open input DataFile
+       open output RptFile
+       read DataFile
+         at end set EndOf-DF to true
+       end-read
+
+       move Day-DF to PrnDay
+       move Month-DF to PrnMonth
+       move Year-DF to PrnYear
+
+       initiate TrendReport
+
+       perform until EndOf-DF
+         move zeros to DailyCases
+         move DistrictId-DF to DistrictId
+         call "Corona-Districts"
+              using by content DistrictId
+              by reference DistrictName
+
+         perform varying Idx from 1 by 1
+                 until Idx > 7 or EndOf-DF
+           move Cases-DF to Cases-T(Idx)
+
+           read DataFile
+             at end set EndOf-DF to true
+           end-read
+         end-perform
+
+         generate DetailLine
+       end-perform
+
+       terminate TrendReport
+       close DataFile, RptFile
+
+       exit program.
+
+       end program Corona-Trend.
