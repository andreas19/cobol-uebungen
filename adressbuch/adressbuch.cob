@@ -12,7 +12,22 @@
                 access mode is dynamic
                 record key is Name-D
                 alternate record key is Location-D with duplicates
+                alternate record key is Plz-Location-D with duplicates
+                alternate record key is Phone-D with duplicates
                 file status is FileStatus.
+         select CsvFile assign to "adressbuch.csv"
+                organization is line sequential.
+         select optional ImportFile assign to "adressbuch-import.dat"
+                organization is line sequential
+                file status is ImportStatus.
+         select HistoryFile assign to "adressbuch-historie.dat"
+                organization is line sequential.
+         select RptFile assign to "adressbuch.rpt".
+         select optional ControlFile assign to ControlFileName
+                organization is line sequential
+                file status is ControlStatus.
+         select LaufProtokollFile assign to "lauf.log"
+                organization is line sequential.
 
       *=================================================================
 
@@ -22,9 +37,54 @@
        01 DataRec.
           02 Name-D     pic X(50).
           02 Street-D   pic X(50).
-          02 Location-D pic X(50).
+          02 Plz-Location-D.
+             03 Plz-D      pic X(5).
+             03 Location-D pic X(50).
           02 Date-D     pic X(14).
           02 Time-D     pic X(8).
+          02 Phone-D    pic X(20).
+          02 Reminder-D pic X(8).
+          02 Active-D   pic X(1).
+             88 EntryActive   value "1".
+             88 EntryInactive value "0".
+
+       FD CsvFile.
+       01 CsvRec pic X(200).
+
+       FD ImportFile.
+       01 ImportRec.
+          02 Name-I     pic X(50).
+          02 Street-I   pic X(50).
+          02 Plz-I      pic X(5).
+          02 Location-I pic X(50).
+
+       FD HistoryFile.
+       01 HistoryRec.
+          02 HistDate-H       pic X(14).
+          02 HistTime-H       pic X(8).
+          02 HistAction-H     pic X(1).
+          02 HistName-H       pic X(50).
+          02 HistOldStreet-H  pic X(50).
+          02 HistOldPlz-H     pic X(5).
+          02 HistOldLocation-H pic X(50).
+          02 HistNewStreet-H  pic X(50).
+          02 HistNewPlz-H     pic X(5).
+          02 HistNewLocation-H pic X(50).
+
+       FD RptFile report is AddressReport.
+
+       FD ControlFile.
+       01 ControlRec.
+          02 CtlCommand  pic X(1).
+          02 CtlName     pic X(50).
+          02 CtlStreet   pic X(50).
+          02 CtlPlz      pic X(5).
+          02 CtlLocation pic X(50).
+          02 CtlPhone    pic X(20).
+          02 CtlReminder pic X(8).
+
+       FD LaufProtokollFile.
+       copy laufprotokoll.
 
       *-----------------------------------------------------------------
 
@@ -35,77 +95,324 @@
           88 FileStatusKeyExists    value "22".
           88 FileStatusKeyNotExists value "23".
 
+       01 ImportStatus pic XX value spaces.
+          88 ImportStatusOK  value "00".
+          88 ImportStatusEOF value "10".
+
+       01 ControlFileName pic X(40) value spaces.
+       01 ControlStatus pic XX value spaces.
+          88 ControlStatusOK  value "00".
+          88 ControlStatusEOF value "10".
+
+       01 RunMode pic X value "I".
+          88 InteractiveMode value "I".
+          88 BatchMode       value "B".
+
+       01 RunOutcome pic X value "Y".
+          88 RunSucceeded value "Y".
+          88 RunFailed    value "N".
+
+       01 ImportCount pic 9(5) value zero.
+       01 RejectCount pic 9(5) value zero.
+       01 OrtCount pic 9(5) value zero.
+       01 PrnOrtCount pic Z(4)9.
+
+       01 DupTable.
+          02 DupEntry occurs 500 times.
+             03 DupName   pic X(50).
+             03 DupStreet pic X(50).
+       01 DupTableCount pic 999 value zero.
+       01 DupIdx pic 999.
+       01 CompIdx pic 999.
+
+       01 ReminderDays pic 9(3) value zero.
+       01 TodayNum pic 9(8).
+       01 TodayJulian pic S9(8).
+       01 ReminderNum pic 9(8).
+       01 DayDiff pic S9(8).
+
        01 MainMenuSeletion pic X value space.
           88 NewSelected    values "N" "n".
           88 EditSelected   values "B" "b".
           88 DeleteSelected values "E" "e".
           88 SearchSelected values "S" "s".
           88 PrintSelected  values "A" "a".
+          88 CsvSelected    values "C" "c".
+          88 ImportSelected values "L" "l".
+          88 RestoreSelected values "W" "w".
+          88 ReportSelected values "R" "r".
+          88 PhoneSearchSelected values "T" "t".
+          88 PlzSearchSelected values "P" "p".
+          88 OrtSummarySelected values "O" "o".
+          88 DupCheckSelected values "U" "u".
+          88 ReminderSelected values "M" "m".
           88 ExitSelected   values "X" "x".
 
        01 AddressRec.
           02 Name-A     pic X(50).
           02 Street-A   pic X(50).
+          02 Plz-A      pic X(5).
           02 Location-A pic X(50).
           02 Date-A     pic X(14).
           02 Time-A     pic X(8).
+          02 Phone-A    pic X(20).
+          02 Reminder-A pic X(8).
+          02 Active-A   pic X(1).
 
        01 PrevLocation pic X(50).
+       01 PrevPhone pic X(20).
+       01 PrevPlz pic X(5).
+
+       01 PrnDate.
+          02 PrnDay pic 99.
+          02 FILLER pic X value ".".
+          02 PrnMonth pic 99.
+          02 FILLER pic X value ".".
+          02 PrnYear pic 9999.
+
+       01 OneCount pic 9 value 1.
+
+       01 TodayDate.
+          02 TodayYear  pic 9(4).
+          02 TodayMonth pic 99.
+          02 TodayDay   pic 99.
+
+      *-----------------------------------------------------------------
+
+       report section.
+       rd AddressReport
+          controls are FINAL, Location-D
+          page limit is 66
+          heading 1
+          first detail 4
+          last detail 54
+          footing 56.
+
+       01 type is report heading next group plus 1.
+          02 line 1.
+             03 column 8 pic X(66)
+                value "Adressbuch - Ausgabe nach Ort".
+          02 line 2.
+             03 column 8 pic X(66)
+                value "=================================" &
+                      "=================================".
+          02 line 3.
+             03 column 8 pic X(6) value "Stand:".
+             03 column 15 pic X(10) source PrnDate.
+
+          02 line 4 value space.
+
+       01 type is page heading.
+          02 line is plus 1.
+             03 column 9  pic X(4)  value "Ort".
+             03 column 30 pic X(4)  value "Name".
+             03 column 67 pic X(7)  value "Strasse".
+          02 line is plus 1.
+             03 column 9  pic X(4)  value "----".
+             03 column 30 pic X(4)  value "----".
+             03 column 67 pic X(7)  value "-------".
+
+       01 type is page footing.
+          02 line is 60.
+             03 column 70 pic X(7) value "Seite: ".
+             03 column 77 pic Z9 source PAGE-COUNTER.
+
+       01 DetailLine type is detail.
+          02 line is plus 1.
+             03 column 1  pic X(50) source Location-D
+                          group indicate.
+             03 column 22 pic X(50) source Name-D.
+             03 column 67 pic X(50) source Street-D.
+
+       01 type is control footing Location-D next group plus 2.
+          02 line is plus 1.
+             03 column 1  pic X(20) value "Eintraege fuer Ort:".
+             03 OrtTotal column 21 pic Z(4)9 sum OneCount.
+
+       01 type is control footing FINAL.
+          02 line is plus 3.
+             03 column 1 pic X(20) value "Eintraege gesamt:".
+             03 column 21 pic Z(4)9 sum OrtTotal.
 
       *=================================================================
 
        procedure division.
 
+       move "ADRESSBUCH" to Programm-L
+       accept StartDatum-L from date YYYYMMDD
+       accept StartZeit-L from time
+
+       accept ControlFileName from command-line
+       if ControlFileName equal to spaces
+         set InteractiveMode to true
+       else
+         set BatchMode to true
+       end-if
+
        open i-o DataFile
 
-       perform until ExitSelected
-         display "Neu:        N"
-         display "Bearbeiten: B"
-         display "Entfernen : E"
-         display "Suchen:     S"
-         display "Ausgabe:    A"
-         display "Beenden:    X"
-         display "> " no advancing
-         accept MainMenuSeletion
-         evaluate true
-           when NewSelected perform NewEntry
-           when EditSelected perform EditEntry
-           when DeleteSelected perform DeleteEntry
-           when SearchSelected perform SearchEntries
-           when PrintSelected perform PrintEntries
-         end-evaluate
-         display space
-       end-perform
+       if BatchMode
+         perform BatchRun
+       else
+         perform until ExitSelected
+           display "Neu:        N"
+           display "Bearbeiten: B"
+           display "Entfernen : E"
+           display "Suchen:     S"
+           display "Ausgabe:    A"
+           display "CSV-Export: C"
+           display "Laden:      L"
+           display "Wiederherstellen: W"
+           display "Bericht:    R"
+           display "Telefonsuche: T"
+           display "PLZ-Suche:  P"
+           display "Ort-Uebersicht: O"
+           display "Dubletten-Pruefung: U"
+           display "Erinnerungen: M"
+           display "Beenden:    X"
+           display "> " no advancing
+           accept MainMenuSeletion
+           evaluate true
+             when NewSelected perform NewEntry
+             when EditSelected perform EditEntry
+             when DeleteSelected perform DeleteEntry
+             when SearchSelected perform SearchEntries
+             when PrintSelected perform PrintEntries
+             when CsvSelected perform ExportCsv
+             when ImportSelected perform ImportEntries
+             when RestoreSelected perform RestoreEntry
+             when ReportSelected perform ReportEntries
+             when PhoneSearchSelected perform SearchByPhone
+             when PlzSearchSelected perform SearchByPlz
+             when OrtSummarySelected perform OrtSummary
+             when DupCheckSelected perform DuplicateCheck
+             when ReminderSelected perform ReminderList
+           end-evaluate
+           display space
+         end-perform
+       end-if
 
        close DataFile
 
+       accept EndeDatum-L from date YYYYMMDD
+       accept EndeZeit-L from time
+       if RunSucceeded
+         move "ERFOLG" to Ergebnis-L
+       else
+         move "FEHLER" to Ergebnis-L
+       end-if
+       open extend LaufProtokollFile
+       write LaufRec
+       close LaufProtokollFile
+
        stop run.
 
+      *-----------------------------------------------------------------
+
+       BatchRun.
+       display "Stapelverarbeitung aus " function trim(ControlFileName)
+       open input ControlFile
+       if not ControlStatusOK
+         display "Steuerdatei nicht gefunden: "
+                 function trim(ControlFileName)
+         set RunFailed to true
+       else
+         read ControlFile
+           at end set ControlStatusEOF to true
+         end-read
+         perform until ControlStatusEOF
+           move CtlCommand  to MainMenuSeletion
+           move CtlName     to Name-A
+           move CtlStreet   to Street-A
+           move CtlPlz      to Plz-A
+           move CtlLocation to Location-A
+           move CtlPhone    to Phone-A
+           move CtlReminder to Reminder-A
+           move CtlLocation to Location-D
+           evaluate true
+             when NewSelected perform NewEntry
+             when EditSelected perform EditEntry
+             when DeleteSelected perform DeleteEntry
+             when SearchSelected perform SearchEntries
+             when PrintSelected perform PrintEntries
+           end-evaluate
+           read ControlFile
+             at end set ControlStatusEOF to true
+           end-read
+         end-perform
+         close ControlFile
+       end-if
+       .
+
       *-----------------------------------------------------------------
 
        NewEntry.
        display space
        display "Neuer Eintrag"
-       display " Name:    " no advancing
-       accept Name-A
+       if not BatchMode
+         display " Name:    " no advancing
+         accept Name-A
+       end-if
        if Name-A equal to spaces
          display "Kein Name eingegeben"
        else
-         display " Strasse: " no advancing
-         accept Street-A
-         display " Ort:     " no advancing
-         accept Location-A
-         accept Date-A from date YYYYMMDD
-         accept Time-A from time
-         write DataRec from AddressRec
-           invalid key
-             if FileStatusKeyExists
-               display "Name existiert bereits"
-             else
-               display "Fehler: " FileStatus
-             end-if
-           not invalid key display "Adresse hinzugefuegt"
-         end-write
+         if not BatchMode
+           display " Strasse: " no advancing
+           accept Street-A
+           display " PLZ:     " no advancing
+           accept Plz-A
+           display " Ort:     " no advancing
+           accept Location-A
+           display " Telefon: " no advancing
+           accept Phone-A
+           display " Erinnerung (JJJJMMTT): " no advancing
+           accept Reminder-A
+         end-if
+         if Street-A equal to spaces or Location-A equal to spaces
+           display "Strasse und Ort sind Pflichtfelder"
+         else
+           perform CheckDuplicateAddress
+           accept Date-A from date YYYYMMDD
+           accept Time-A from time
+           move "1" to Active-A
+           write DataRec from AddressRec
+             invalid key
+               if FileStatusKeyExists
+                 display "Name existiert bereits"
+               else
+                 display "Fehler: " FileStatus
+               end-if
+             not invalid key
+               display "Adresse hinzugefuegt"
+               move "N" to HistAction-H
+               move Name-A to HistName-H
+               move spaces to HistOldStreet-H HistOldPlz-H
+                               HistOldLocation-H
+               move Street-A to HistNewStreet-H
+               move Plz-A to HistNewPlz-H
+               move Location-A to HistNewLocation-H
+               perform WriteHistory
+           end-write
+         end-if
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       CheckDuplicateAddress.
+       move Location-A to Location-D
+       read DataFile key is Location-D
+         invalid key continue
+       end-read
+       if FileStatusOK
+         move Location-D to PrevLocation
+         perform until FileStatusEOF
+                       or Location-D not equal to PrevLocation
+           if Street-D equal to Street-A and Name-D not equal to Name-A
+             display "Warnung: moegliche Dublette unter Name " Name-D
+           end-if
+           read DataFile next record
+         end-perform
        end-if
        .
 
@@ -114,8 +421,10 @@
        EditEntry.
        display space
        display "Eintrag bearbeiten"
-       display " Name: " no advancing
-       accept Name-A
+       if not BatchMode
+         display " Name: " no advancing
+         accept Name-A
+       end-if
        move Name-A to Name-D
        read DataFile record
          key is Name-D
@@ -126,24 +435,72 @@
              display "Fehler: " FileStatus
            end-if
        end-read
-       if FileStatusOK
-         display " Strasse: " Street-D
-         display " > " no advancing
-         accept Street-A
-         if Street-A equal to spaces
-           move Street-D to Street-A
-         end-if
-         display " Ort: " Location-D
-         display " > " no advancing
-         accept Location-A
-         if Location-A equal to spaces
-           move Location-D to Location-A
+       if FileStatusOK and EntryInactive
+         display "Eintrag ist entfernt, erst wiederherstellen"
+       else
+         if FileStatusOK
+           move Street-D   to HistOldStreet-H
+           move Plz-D      to HistOldPlz-H
+           move Location-D to HistOldLocation-H
+           move Active-D   to Active-A
+           if not BatchMode
+             display " Strasse: " Street-D
+             display " > " no advancing
+             accept Street-A
+           end-if
+           if Street-A equal to spaces
+             move Street-D to Street-A
+           end-if
+           if not BatchMode
+             display " PLZ: " Plz-D
+             display " > " no advancing
+             accept Plz-A
+           end-if
+           if Plz-A equal to spaces
+             move Plz-D to Plz-A
+           end-if
+           if not BatchMode
+             display " Ort: " Location-D
+             display " > " no advancing
+             accept Location-A
+           end-if
+           if Location-A equal to spaces
+             move Location-D to Location-A
+           end-if
+           if not BatchMode
+             display " Telefon: " Phone-D
+             display " > " no advancing
+             accept Phone-A
+           end-if
+           if Phone-A equal to spaces
+             move Phone-D to Phone-A
+           end-if
+           if not BatchMode
+             display " Erinnerung: " Reminder-D
+             display " > " no advancing
+             accept Reminder-A
+           end-if
+           if Reminder-A equal to spaces
+             move Reminder-D to Reminder-A
+           end-if
+           if Street-A equal to spaces or Location-A equal to spaces
+             display "Strasse und Ort sind Pflichtfelder"
+           else
+             perform CheckDuplicateAddress
+             accept Date-A from date YYYYMMDD
+             accept Time-A from time
+             rewrite DataRec from AddressRec
+               invalid key display "Fehler: " FileStatus
+               not invalid key
+                 move "B" to HistAction-H
+                 move Name-A to HistName-H
+                 move Street-A to HistNewStreet-H
+                 move Plz-A to HistNewPlz-H
+                 move Location-A to HistNewLocation-H
+                 perform WriteHistory
+             end-rewrite
+           end-if
          end-if
-         accept Date-A from date YYYYMMDD
-         accept Time-A from time
-         rewrite DataRec from AddressRec
-           invalid key display "Fehler: " FileStatus
-         end-rewrite
        end-if
        .
 
@@ -152,18 +509,81 @@
        DeleteEntry.
        display space
        display "Eintrag entfernen"
+       if not BatchMode
+         display " Name: " no advancing
+         accept Name-A
+       end-if
+       move Name-A to Name-D
+       read DataFile record
+         key is Name-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Name existiert nicht"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-read
+       if FileStatusOK and EntryInactive
+         display "Eintrag ist bereits entfernt"
+       else
+         if FileStatusOK
+           move Street-D   to HistOldStreet-H
+           move Plz-D      to HistOldPlz-H
+           move Location-D to HistOldLocation-H
+           set EntryInactive to true
+           rewrite DataRec
+             invalid key display "Fehler: " FileStatus
+             not invalid key
+               display "Adresse entfernt"
+               move "E" to HistAction-H
+               move Name-D to HistName-H
+               move Street-D to HistNewStreet-H
+               move Plz-D to HistNewPlz-H
+               move Location-D to HistNewLocation-H
+               perform WriteHistory
+           end-rewrite
+         end-if
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       RestoreEntry.
+       display space
+       display "Eintrag wiederherstellen"
        display " Name: " no advancing
        accept Name-A
        move Name-A to Name-D
-       delete DataFile record
+       read DataFile record
+         key is Name-D
          invalid key
            if FileStatusKeyNotExists
              display "Name existiert nicht"
            else
              display "Fehler: " FileStatus
            end-if
-         not invalid key display "Adresse entfernt"
-       end-delete
+       end-read
+       if FileStatusOK and EntryActive
+         display "Eintrag ist nicht entfernt"
+       else
+         if FileStatusOK
+           move Street-D   to HistOldStreet-H
+           move Plz-D      to HistOldPlz-H
+           move Location-D to HistOldLocation-H
+           set EntryActive to true
+           rewrite DataRec
+             invalid key display "Fehler: " FileStatus
+             not invalid key
+               display "Adresse wiederhergestellt"
+               move "W" to HistAction-H
+               move Name-D to HistName-H
+               move Street-D to HistNewStreet-H
+               move Plz-D to HistNewPlz-H
+               move Location-D to HistNewLocation-H
+               perform WriteHistory
+           end-rewrite
+         end-if
+       end-if
        .
 
       *-----------------------------------------------------------------
@@ -171,8 +591,10 @@
        SearchEntries.
        display space
        display "Eintraege suchen"
-       display "Ort: " no advancing
-       accept Location-D
+       if not BatchMode
+         display "Ort: " no advancing
+         accept Location-D
+       end-if
        read DataFile
          key is Location-D
          invalid key
@@ -186,7 +608,197 @@
          move Location-D to PrevLocation
          perform until FileStatusEOF
                        or Location-D not equal to PrevLocation
-           display space Name-D
+           if EntryActive
+             display space Name-D
+           end-if
+           read DataFile next record
+         end-perform
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       SearchByPhone.
+       display space
+       display "Suche nach Telefonnummer"
+       display "Telefon: " no advancing
+       accept Phone-D
+       read DataFile
+         key is Phone-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege gefunden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-read
+       if FileStatusOK
+         move Phone-D to PrevPhone
+         perform until FileStatusEOF
+                       or Phone-D not equal to PrevPhone
+           if EntryActive
+             display space Name-D
+           end-if
+           read DataFile next record
+         end-perform
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       SearchByPlz.
+       display space
+       display "Suche nach Postleitzahl"
+       if not BatchMode
+         display "PLZ: " no advancing
+         accept Plz-D
+       end-if
+       move Plz-D to PrevPlz
+       start DataFile key is equal to Plz-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege gefunden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-start
+       if FileStatusOK
+         read DataFile next record
+         perform until FileStatusEOF or Plz-D not equal to PrevPlz
+           if EntryActive
+             display space Name-D " " Location-D
+           end-if
+           read DataFile next record
+         end-perform
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       OrtSummary.
+       display space
+       display "Ort-Uebersicht"
+       move spaces to Location-D
+       start DataFile key is greater than Location-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege vorhanden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-start
+       if FileStatusOK
+         read DataFile next record
+         if not FileStatusEOF
+           move Location-D to PrevLocation
+           move zeros to OrtCount
+         end-if
+         perform until FileStatusEOF
+           if Location-D not equal to PrevLocation
+             move OrtCount to PrnOrtCount
+             display PrevLocation " : " PrnOrtCount
+             move Location-D to PrevLocation
+             move zeros to OrtCount
+           end-if
+           if EntryActive
+             add 1 to OrtCount
+           end-if
+           read DataFile next record
+         end-perform
+         move OrtCount to PrnOrtCount
+         display PrevLocation " : " PrnOrtCount
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       DuplicateCheck.
+       display space
+       display "Dubletten-Pruefung"
+       move spaces to Location-D
+       start DataFile key is greater than Location-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege vorhanden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-start
+       if FileStatusOK
+         read DataFile next record
+         if not FileStatusEOF
+           move Location-D to PrevLocation
+           move zeros to DupTableCount
+         end-if
+         perform until FileStatusEOF
+           if Location-D not equal to PrevLocation
+             perform ReportDuplicatesInGroup
+             move Location-D to PrevLocation
+             move zeros to DupTableCount
+           end-if
+           if EntryActive and DupTableCount < 500
+             add 1 to DupTableCount
+             move Name-D   to DupName(DupTableCount)
+             move Street-D to DupStreet(DupTableCount)
+           end-if
+           read DataFile next record
+         end-perform
+         perform ReportDuplicatesInGroup
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       ReportDuplicatesInGroup.
+       if DupTableCount > 1
+         perform varying DupIdx from 1 by 1 until DupIdx > DupTableCount
+           perform varying CompIdx from DupIdx by 1
+                     until CompIdx > DupTableCount
+             if CompIdx > DupIdx
+               if DupStreet(DupIdx) equal to DupStreet(CompIdx)
+                 and DupName(DupIdx) not equal to DupName(CompIdx)
+                 display "Moegliche Dublette in " PrevLocation ": "
+                         function trim(DupName(DupIdx)) " / "
+                         function trim(DupName(CompIdx))
+               end-if
+             end-if
+           end-perform
+         end-perform
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       ReminderList.
+       display space
+       display "Erinnerungen"
+       display "Anzahl Tage: " no advancing
+       accept ReminderDays
+       accept TodayNum from date YYYYMMDD
+       compute TodayJulian = function integer-of-date(TodayNum)
+
+       move spaces to Name-D
+       start DataFile key is greater than Name-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege vorhanden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-start
+       if FileStatusOK
+         read DataFile next record
+         perform until FileStatusEOF
+           if EntryActive and Reminder-D not equal to spaces
+             move Reminder-D to ReminderNum
+             compute DayDiff = function integer-of-date(ReminderNum)
+                                - TodayJulian
+             if DayDiff >= 0 and DayDiff <= ReminderDays
+               display " Name: " Name-D " Erinnerung: "
+                       Reminder-D(7:2) "." Reminder-D(5:2) "."
+                       Reminder-D(1:4)
+             end-if
+           end-if
            read DataFile next record
          end-perform
        end-if
@@ -209,15 +821,154 @@
        if FileStatusOK
          read DataFile next record
          perform until FileStatusEOF
-           display space
-           display " Name:    " Name-D
-           display " Strasse: " Street-D
-           display " Ort:     " Location-D
-           display " Datum:   " no advancing
-           display Date-D(7:2) "." Date-D(5:2) "." Date-D(1:4)
-           display " Zeit:    " no advancing
-           display Time-D(1:2) ":" Time-D(3:2) ":" Time-D(5:2)
+           if EntryActive
+             display space
+             display " Name:    " Name-D
+             display " Strasse: " Street-D
+             display " PLZ:     " Plz-D
+             display " Ort:     " Location-D
+             display " Datum:   " no advancing
+             display Date-D(7:2) "." Date-D(5:2) "." Date-D(1:4)
+             display " Zeit:    " no advancing
+             display Time-D(1:2) ":" Time-D(3:2) ":" Time-D(5:2)
+           end-if
+           read DataFile next record
+         end-perform
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       ExportCsv.
+       display space
+       display "CSV-Export"
+       open output CsvFile
+       move "Name,Strasse,PLZ,Ort,Datum,Zeit" to CsvRec
+       write CsvRec
+
+       move spaces to Name-D
+       start DataFile key is greater than Name-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege vorhanden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-start
+       if FileStatusOK
+         read DataFile next record
+         perform until FileStatusEOF
+           if EntryActive
+             string function trim(Name-D)     delimited by size
+                    ","                       delimited by size
+                    function trim(Street-D)   delimited by size
+                    ","                       delimited by size
+                    function trim(Plz-D)      delimited by size
+                    ","                       delimited by size
+                    function trim(Location-D) delimited by size
+                    ","                       delimited by size
+                    Date-D(7:2) "." Date-D(5:2) "." Date-D(1:4)
+                                               delimited by size
+                    ","                       delimited by size
+                    Time-D(1:2) ":" Time-D(3:2) ":" Time-D(5:2)
+                                               delimited by size
+                    into CsvRec
+             end-string
+             write CsvRec
+           end-if
            read DataFile next record
          end-perform
+         display "Datei adressbuch.csv geschrieben"
        end-if
+       close CsvFile
+       .
+
+      *-----------------------------------------------------------------
+
+       ReportEntries.
+       display space
+       display "Bericht"
+       accept TodayDate from date YYYYMMDD
+       move TodayDay   to PrnDay
+       move TodayMonth to PrnMonth
+       move TodayYear  to PrnYear
+
+       open output RptFile
+       initiate AddressReport
+
+       move spaces to Location-D
+       start DataFile key is greater than Location-D
+         invalid key
+           if FileStatusKeyNotExists
+             display "Keine Eintraege vorhanden"
+           else
+             display "Fehler: " FileStatus
+           end-if
+       end-start
+       if FileStatusOK
+         read DataFile next record
+         perform until FileStatusEOF
+           if EntryActive
+             generate DetailLine
+           end-if
+           read DataFile next record
+         end-perform
+       end-if
+
+       terminate AddressReport
+       close RptFile
+       display "Datei adressbuch.rpt geschrieben"
+       .
+
+      *-----------------------------------------------------------------
+
+       ImportEntries.
+       display space
+       display "Stapelverarbeitung aus adressbuch-import.dat"
+       move zeros to ImportCount, RejectCount
+       open input ImportFile
+       if not ImportStatusOK
+         display " Datei adressbuch-import.dat nicht gefunden"
+       else
+         read ImportFile
+           at end set ImportStatusEOF to true
+         end-read
+         perform until ImportStatusEOF
+           move Name-I     to Name-A
+           move Street-I   to Street-A
+           move Plz-I      to Plz-A
+           move Location-I to Location-A
+           move spaces    to Phone-A
+           move spaces    to Reminder-A
+           accept Date-A from date YYYYMMDD
+           accept Time-A from time
+           move "1" to Active-A
+           write DataRec from AddressRec
+             invalid key
+               if FileStatusKeyExists
+                 add 1 to RejectCount
+                 display " Dublette uebersprungen: " Name-A
+               else
+                 display " Fehler: " FileStatus " bei " Name-A
+               end-if
+             not invalid key add 1 to ImportCount
+           end-write
+           read ImportFile
+             at end set ImportStatusEOF to true
+           end-read
+         end-perform
+         close ImportFile
+         display " Importiert: " ImportCount
+         display " Dubletten:  " RejectCount
+       end-if
+       .
+
+      *-----------------------------------------------------------------
+
+       WriteHistory.
+       accept HistDate-H from date YYYYMMDD
+       accept HistTime-H from time
+       open extend HistoryFile
+       write HistoryRec
+       close HistoryFile
        .
